@@ -0,0 +1,8 @@
+       01  TRAN-RECORD.
+           COPY TRANOPER.
+           05 TRAN-RESULT PIC S9(5)V9(2).
+           05 TRAN-OUTCOME-CODE PIC X(2).
+               88 TRAN-OUTCOME-NORMAL VALUE "OK".
+               88 TRAN-OUTCOME-DIV-ZERO VALUE "DZ".
+               88 TRAN-OUTCOME-INVALID-OP VALUE "IO".
+               88 TRAN-OUTCOME-INVALID-DATA VALUE "ID".
