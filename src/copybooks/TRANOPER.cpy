@@ -0,0 +1,3 @@
+           05 TRAN-NUM1 PIC S9(5)V9(2).
+           05 TRAN-OPERATION PIC X(1).
+           05 TRAN-NUM2 PIC S9(5)V9(2).
