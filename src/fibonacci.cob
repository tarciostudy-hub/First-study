@@ -1,26 +1,211 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. FIBONACCI.
-       
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL CHECKPOINT-FILE ASSIGN TO "FIBOCKPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+           SELECT OPTIONAL REPORT-FILE ASSIGN TO "FIBOREPT.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+           SELECT OPTIONAL PARM-FILE ASSIGN TO "FIBOPARM.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PARM-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05 CKPT-A PIC 9(18).
+           05 CKPT-B PIC 9(18).
+           05 CKPT-I PIC 9(3).
+           05 CKPT-TOTAL PIC 9(18).
+           05 CKPT-PAGE PIC 9(4).
+           05 CKPT-LINE PIC 9(2).
+
+       FD  REPORT-FILE.
+       01  REPORT-LINE PIC X(80).
+
+       FD  PARM-FILE.
+       01  PARM-RECORD PIC 9(3).
+
        WORKING-STORAGE SECTION.
        01 N PIC 9(3) VALUE 0.
-       01 A PIC 9(10) VALUE 0.
-       01 B PIC 9(10) VALUE 1.
-       01 C PIC 9(10) VALUE 0.
+       01 A PIC 9(18) COMP-3 VALUE 0.
+       01 B PIC 9(18) COMP-3 VALUE 1.
+       01 C PIC 9(18) COMP-3 VALUE 0.
        01 I PIC 9(3) VALUE 0.
-       
+
+       01 WS-CKPT-STATUS PIC X(2).
+       01 WS-PARM-STATUS PIC X(2).
+       01 WS-RPT-STATUS PIC X(2).
+       01 WS-CHECKPOINT-INTERVAL PIC 9(4) VALUE 10.
+       01 WS-RESUME-ANSWER PIC X(1).
+
+       01 WS-RESUMED-FLAG PIC X(1) VALUE "N".
+           88 SEQUENCE-RESUMED VALUE "Y".
+
+       01 WS-RUNNING-TOTAL PIC 9(18) COMP-3 VALUE 0.
+       01 WS-LINE-COUNT PIC 9(2) VALUE 99.
+       01 WS-PAGE-NUMBER PIC 9(4) VALUE 0.
+       01 WS-LINES-PER-PAGE PIC 9(2) VALUE 20.
+
+       01 WS-EDIT-TERM PIC ZZ9.
+       01 WS-EDIT-VALUE PIC Z(17)9.
+       01 WS-EDIT-TOTAL PIC Z(17)9.
+       01 WS-EDIT-PAGE PIC ZZZ9.
+
        PROCEDURE DIVISION.
-           DISPLAY "Enter number of Fibonacci terms: ".
-           ACCEPT N.
-           
-           DISPLAY "Fibonacci Sequence:".
-           
-           PERFORM VARYING I FROM 1 BY 1
-               UNTIL I > N
-               DISPLAY A
-               COMPUTE C = A + B
-               MOVE B TO A
-               MOVE C TO B
-           END-PERFORM.
-           
-           STOP RUN.
\ No newline at end of file
+       MAIN-PROCESS.
+           PERFORM GET-TERM-COUNT.
+           PERFORM CHECK-FOR-CHECKPOINT.
+           IF SEQUENCE-RESUMED
+               OPEN EXTEND REPORT-FILE
+               IF WS-RPT-STATUS NOT = "00"
+                   OPEN OUTPUT REPORT-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT REPORT-FILE
+           END-IF.
+           PERFORM GENERATE-SEQUENCE UNTIL I > N.
+           PERFORM WRITE-CONTROL-TOTAL.
+           CLOSE REPORT-FILE.
+           PERFORM TERMINATE-PROGRAM.
+
+       GET-TERM-COUNT.
+           OPEN INPUT PARM-FILE.
+           IF WS-PARM-STATUS = "00"
+               READ PARM-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE PARM-RECORD TO N
+               END-READ
+               CLOSE PARM-FILE
+           ELSE
+               CLOSE PARM-FILE
+               DISPLAY "Enter number of Fibonacci terms: "
+               ACCEPT N
+           END-IF.
+
+       CHECK-FOR-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CKPT-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   AT END
+                       CLOSE CHECKPOINT-FILE
+                       PERFORM INITIALIZE-SEQUENCE
+                   NOT AT END
+                       CLOSE CHECKPOINT-FILE
+                       DISPLAY "Checkpoint found at term " CKPT-I
+                       DISPLAY "Resume from there? (Y/N): "
+                       ACCEPT WS-RESUME-ANSWER
+                       IF WS-RESUME-ANSWER = "Y" OR
+                          WS-RESUME-ANSWER = "y"
+                           MOVE CKPT-A TO A
+                           MOVE CKPT-B TO B
+                           COMPUTE I = CKPT-I + 1
+                           MOVE CKPT-TOTAL TO WS-RUNNING-TOTAL
+                           MOVE CKPT-PAGE TO WS-PAGE-NUMBER
+                           MOVE CKPT-LINE TO WS-LINE-COUNT
+                           SET SEQUENCE-RESUMED TO TRUE
+                       ELSE
+                           PERFORM INITIALIZE-SEQUENCE
+                       END-IF
+               END-READ
+           ELSE
+               CLOSE CHECKPOINT-FILE
+               PERFORM INITIALIZE-SEQUENCE
+           END-IF.
+
+       INITIALIZE-SEQUENCE.
+           MOVE 0 TO A.
+           MOVE 1 TO B.
+           MOVE 1 TO I.
+
+       GENERATE-SEQUENCE.
+           ADD A TO WS-RUNNING-TOTAL
+               ON SIZE ERROR
+                   PERFORM ABORT-ON-OVERFLOW
+           END-ADD.
+           PERFORM WRITE-DETAIL-LINE.
+           COMPUTE C = A + B
+               ON SIZE ERROR
+                   PERFORM ABORT-ON-OVERFLOW
+           END-COMPUTE.
+           MOVE B TO A.
+           MOVE C TO B.
+           IF FUNCTION MOD(I, WS-CHECKPOINT-INTERVAL) = 0
+               PERFORM WRITE-CHECKPOINT
+           END-IF.
+           ADD 1 TO I.
+
+       ABORT-ON-OVERFLOW.
+           DISPLAY "Sequence exceeded capacity at term " I.
+           PERFORM WRITE-CONTROL-TOTAL.
+           CLOSE REPORT-FILE.
+           GOBACK.
+
+       WRITE-CHECKPOINT.
+           MOVE A TO CKPT-A.
+           MOVE B TO CKPT-B.
+           MOVE I TO CKPT-I.
+           MOVE WS-RUNNING-TOTAL TO CKPT-TOTAL.
+           MOVE WS-PAGE-NUMBER TO CKPT-PAGE.
+           MOVE WS-LINE-COUNT TO CKPT-LINE.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+
+       WRITE-REPORT-HEADERS.
+           ADD 1 TO WS-PAGE-NUMBER.
+           MOVE WS-PAGE-NUMBER TO WS-EDIT-PAGE.
+           MOVE SPACES TO REPORT-LINE.
+           STRING "FIBONACCI SEQUENCE REPORT" DELIMITED BY SIZE
+                  "          PAGE " DELIMITED BY SIZE
+                  WS-EDIT-PAGE DELIMITED BY SIZE
+               INTO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE SPACES TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE SPACES TO REPORT-LINE.
+           STRING "TERM" DELIMITED BY SIZE
+                  "        VALUE" DELIMITED BY SIZE
+                  "        RUNNING TOTAL" DELIMITED BY SIZE
+               INTO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE 0 TO WS-LINE-COUNT.
+
+       WRITE-DETAIL-LINE.
+           IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+               PERFORM WRITE-REPORT-HEADERS
+           END-IF.
+           MOVE I TO WS-EDIT-TERM.
+           MOVE A TO WS-EDIT-VALUE.
+           MOVE WS-RUNNING-TOTAL TO WS-EDIT-TOTAL.
+           MOVE SPACES TO REPORT-LINE.
+           STRING WS-EDIT-TERM DELIMITED BY SIZE
+                  "   " DELIMITED BY SIZE
+                  WS-EDIT-VALUE DELIMITED BY SIZE
+                  "   " DELIMITED BY SIZE
+                  WS-EDIT-TOTAL DELIMITED BY SIZE
+               INTO REPORT-LINE.
+           WRITE REPORT-LINE.
+           ADD 1 TO WS-LINE-COUNT.
+
+       WRITE-CONTROL-TOTAL.
+           MOVE WS-RUNNING-TOTAL TO WS-EDIT-TOTAL.
+           MOVE SPACES TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE SPACES TO REPORT-LINE.
+           STRING "TOTAL OF ALL TERMS: " DELIMITED BY SIZE
+                  WS-EDIT-TOTAL DELIMITED BY SIZE
+               INTO REPORT-LINE.
+           WRITE REPORT-LINE.
+
+       TERMINATE-PROGRAM.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           CLOSE CHECKPOINT-FILE.
+           GOBACK.
