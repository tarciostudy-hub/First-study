@@ -1,41 +1,239 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CALCULATOR.
-       
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL TRANS-IN-FILE ASSIGN TO "TRANSIN.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANSIN-STATUS.
+           SELECT TRANS-OUT-FILE ASSIGN TO "TRANSOUT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL AUDIT-FILE ASSIGN TO "CALCAUDT.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT REJECT-FILE ASSIGN TO "CALCREJ.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  TRANS-IN-FILE.
+       01  TRANS-IN-RECORD.
+           COPY TRANOPER
+               REPLACING ==TRAN-NUM1== BY ==TI-NUM1==
+                   ==TRAN-OPERATION== BY ==TI-OPERATION==
+                   ==TRAN-NUM2== BY ==TI-NUM2==.
+
+       FD  TRANS-OUT-FILE.
+       01  TRANS-OUT-RECORD PIC X(80).
+
+       FD  AUDIT-FILE.
+       01  AUDIT-RECORD PIC X(100).
+
+       FD  REJECT-FILE.
+       01  REJECT-RECORD PIC X(100).
+
        WORKING-STORAGE SECTION.
-       01 NUM1 PIC S9(5)V9(2) VALUE 0.
-       01 NUM2 PIC S9(5)V9(2) VALUE 0.
-       01 RESULT PIC S9(5)V9(2) VALUE 0.
-       01 OPERATION PIC X(1).
-       
+       COPY TRANREC.
+
+       01 WS-TRANSIN-STATUS PIC X(2).
+
+       01 WS-EOF-FLAG PIC X(1) VALUE "N".
+           88 END-OF-TRANSACTIONS VALUE "Y".
+
+       01 WS-RECORD-STATUS PIC X(1) VALUE "Y".
+           88 RECORD-IS-VALID VALUE "Y".
+           88 RECORD-IS-REJECTED VALUE "N".
+
+       01 WS-REJECT-REASON PIC X(40).
+
+       01 WS-OUT-NUM1 PIC -(5)9.99.
+       01 WS-OUT-NUM2 PIC -(5)9.99.
+       01 WS-OUT-RESULT PIC -(5)9.99.
+
+       01 WS-AUDIT-TIMESTAMP PIC X(21).
+
        PROCEDURE DIVISION.
-           DISPLAY "Enter first number: ".
-           ACCEPT NUM1.
-           
-           DISPLAY "Enter operation (+, -, *, /): ".
-           ACCEPT OPERATION.
-           
-           DISPLAY "Enter second number: ".
-           ACCEPT NUM2.
-           
-           EVALUATE OPERATION
-               WHEN "+"
-                   COMPUTE RESULT = NUM1 + NUM2
-               WHEN "-"
-                   COMPUTE RESULT = NUM1 - NUM2
-               WHEN "*"
-                   COMPUTE RESULT = NUM1 * NUM2
-               WHEN "/"
-                   IF NUM2 NOT = 0
-                       COMPUTE RESULT = NUM1 / NUM2
-                   ELSE
-                       DISPLAY "Error: Division by zero"
-                       STOP RUN
-                   END-IF
+       MAIN-PROCESS.
+           PERFORM INITIALIZE-FILES.
+           IF WS-TRANSIN-STATUS = "00"
+               PERFORM PROCESS-TRANSACTIONS UNTIL END-OF-TRANSACTIONS
+           ELSE
+               PERFORM RUN-INTERACTIVE-MODE
+           END-IF.
+           PERFORM TERMINATE-PROGRAM.
+
+       INITIALIZE-FILES.
+           OPEN INPUT TRANS-IN-FILE.
+           OPEN OUTPUT TRANS-OUT-FILE.
+           OPEN EXTEND AUDIT-FILE.
+           OPEN OUTPUT REJECT-FILE.
+
+       PROCESS-TRANSACTIONS.
+           READ TRANS-IN-FILE
+               AT END
+                   SET END-OF-TRANSACTIONS TO TRUE
+               NOT AT END
+                   PERFORM PROCESS-ONE-RECORD
+           END-READ.
+
+       PROCESS-ONE-RECORD.
+           MOVE TI-NUM1 TO TRAN-NUM1.
+           MOVE TI-OPERATION TO TRAN-OPERATION.
+           MOVE TI-NUM2 TO TRAN-NUM2.
+           PERFORM CALCULATE-AND-RECORD-TRANSACTION.
+
+       RUN-INTERACTIVE-MODE.
+           DISPLAY "Enter NUM1: ".
+           ACCEPT TRAN-NUM1.
+           DISPLAY "Enter OPERATION (+ - * / % ^ M): ".
+           ACCEPT TRAN-OPERATION.
+           DISPLAY "Enter NUM2: ".
+           ACCEPT TRAN-NUM2.
+           PERFORM CALCULATE-AND-RECORD-TRANSACTION.
+           IF RECORD-IS-VALID
+               DISPLAY "Result: " WS-OUT-RESULT
+           END-IF.
+
+       CALCULATE-AND-RECORD-TRANSACTION.
+           SET TRAN-OUTCOME-NORMAL TO TRUE.
+           SET RECORD-IS-VALID TO TRUE.
+           MOVE SPACES TO WS-REJECT-REASON.
+
+           PERFORM VALIDATE-TRANSACTION.
+
+           IF RECORD-IS-VALID
+               EVALUATE TRAN-OPERATION
+                   WHEN "+"
+                       COMPUTE TRAN-RESULT = TRAN-NUM1 + TRAN-NUM2
+                   WHEN "-"
+                       COMPUTE TRAN-RESULT = TRAN-NUM1 - TRAN-NUM2
+                   WHEN "*"
+                       COMPUTE TRAN-RESULT = TRAN-NUM1 * TRAN-NUM2
+                   WHEN "/"
+                       IF TRAN-NUM2 NOT = 0
+                           COMPUTE TRAN-RESULT = TRAN-NUM1 / TRAN-NUM2
+                       ELSE
+                           SET TRAN-OUTCOME-DIV-ZERO TO TRUE
+                           SET RECORD-IS-REJECTED TO TRUE
+                           MOVE "Division by zero" TO WS-REJECT-REASON
+                       END-IF
+                   WHEN "%"
+                       COMPUTE TRAN-RESULT =
+                           (TRAN-NUM1 * TRAN-NUM2) / 100
+                   WHEN "^"
+                       COMPUTE TRAN-RESULT = TRAN-NUM1 ** TRAN-NUM2
+                   WHEN "M"
+                       IF TRAN-NUM2 NOT = 0
+                           COMPUTE TRAN-RESULT =
+                               FUNCTION MOD(TRAN-NUM1, TRAN-NUM2)
+                       ELSE
+                           SET TRAN-OUTCOME-DIV-ZERO TO TRUE
+                           SET RECORD-IS-REJECTED TO TRUE
+                           MOVE "Division by zero" TO WS-REJECT-REASON
+                       END-IF
+               END-EVALUATE
+           END-IF.
+
+           IF RECORD-IS-VALID
+               PERFORM WRITE-RESULT-LINE
+           ELSE
+               DISPLAY "Error: " WS-REJECT-REASON
+               PERFORM WRITE-REJECT-RECORD
+           END-IF.
+
+           PERFORM WRITE-AUDIT-RECORD.
+
+       VALIDATE-TRANSACTION.
+           EVALUATE TRUE
+               WHEN TRAN-NUM1 NOT NUMERIC
+                   SET RECORD-IS-REJECTED TO TRUE
+                   SET TRAN-OUTCOME-INVALID-DATA TO TRUE
+                   MOVE "NUM1 is not numeric" TO WS-REJECT-REASON
+               WHEN TRAN-NUM2 NOT NUMERIC
+                   SET RECORD-IS-REJECTED TO TRUE
+                   SET TRAN-OUTCOME-INVALID-DATA TO TRUE
+                   MOVE "NUM2 is not numeric" TO WS-REJECT-REASON
+               WHEN TRAN-OPERATION = "+" OR "-" OR "*" OR "/"
+                                   OR "%" OR "^" OR "M"
+                   CONTINUE
                WHEN OTHER
-                   DISPLAY "Invalid operation"
-                   STOP RUN
+                   SET RECORD-IS-REJECTED TO TRUE
+                   SET TRAN-OUTCOME-INVALID-OP TO TRUE
+                   MOVE "Invalid operation code" TO WS-REJECT-REASON
            END-EVALUATE.
-           
-           DISPLAY "Result: " RESULT.
-           STOP RUN.
\ No newline at end of file
+
+       WRITE-RESULT-LINE.
+           MOVE TRAN-NUM1 TO WS-OUT-NUM1.
+           MOVE TRAN-NUM2 TO WS-OUT-NUM2.
+           MOVE TRAN-RESULT TO WS-OUT-RESULT.
+           MOVE SPACES TO TRANS-OUT-RECORD.
+           STRING WS-OUT-NUM1 DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  TRAN-OPERATION DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  WS-OUT-NUM2 DELIMITED BY SIZE
+                  " = " DELIMITED BY SIZE
+                  WS-OUT-RESULT DELIMITED BY SIZE
+               INTO TRANS-OUT-RECORD.
+           WRITE TRANS-OUT-RECORD.
+
+       WRITE-AUDIT-RECORD.
+           MOVE FUNCTION CURRENT-DATE TO WS-AUDIT-TIMESTAMP.
+           IF TRAN-NUM1 IS NUMERIC
+               MOVE TRAN-NUM1 TO WS-OUT-NUM1
+           ELSE
+               MOVE ZEROS TO WS-OUT-NUM1
+           END-IF.
+           IF TRAN-NUM2 IS NUMERIC
+               MOVE TRAN-NUM2 TO WS-OUT-NUM2
+           ELSE
+               MOVE ZEROS TO WS-OUT-NUM2
+           END-IF.
+           IF RECORD-IS-VALID
+               MOVE TRAN-RESULT TO WS-OUT-RESULT
+           ELSE
+               MOVE ZEROS TO WS-OUT-RESULT
+           END-IF.
+           MOVE SPACES TO AUDIT-RECORD.
+           STRING WS-AUDIT-TIMESTAMP DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  WS-OUT-NUM1 DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  TRAN-OPERATION DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  WS-OUT-NUM2 DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  WS-OUT-RESULT DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  TRAN-OUTCOME-CODE DELIMITED BY SIZE
+               INTO AUDIT-RECORD.
+           WRITE AUDIT-RECORD.
+
+       WRITE-REJECT-RECORD.
+           IF TRAN-NUM1 IS NUMERIC
+               MOVE TRAN-NUM1 TO WS-OUT-NUM1
+           ELSE
+               MOVE ZEROS TO WS-OUT-NUM1
+           END-IF.
+           IF TRAN-NUM2 IS NUMERIC
+               MOVE TRAN-NUM2 TO WS-OUT-NUM2
+           ELSE
+               MOVE ZEROS TO WS-OUT-NUM2
+           END-IF.
+           MOVE SPACES TO REJECT-RECORD.
+           STRING WS-OUT-NUM1 DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  TRAN-OPERATION DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  WS-OUT-NUM2 DELIMITED BY SIZE
+                  " - " DELIMITED BY SIZE
+                  WS-REJECT-REASON DELIMITED BY SIZE
+               INTO REJECT-RECORD.
+           WRITE REJECT-RECORD.
+
+       TERMINATE-PROGRAM.
+           CLOSE TRANS-IN-FILE.
+           CLOSE TRANS-OUT-FILE.
+           CLOSE AUDIT-FILE.
+           CLOSE REJECT-FILE.
+           GOBACK.
