@@ -0,0 +1,305 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MAINDRV.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONTROL-FILE ASSIGN TO "MAINCTL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CALC-IN-FILE ASSIGN TO "TRANSIN.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CALC-OUT-FILE ASSIGN TO "TRANSOUT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL CALC-REJECT-FILE ASSIGN TO "CALCREJ.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REJECT-STATUS.
+           SELECT FIBO-PARM-FILE ASSIGN TO "FIBOPARM.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT FIBO-CKPT-FILE ASSIGN TO "FIBOCKPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL FIBO-REPORT-FILE ASSIGN TO "FIBOREPT.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FIBO-RPT-STATUS.
+           SELECT OPTIONAL FIBO-ARCHIVE-FILE ASSIGN TO "FIBOARCH.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FIBO-ARCH-STATUS.
+           SELECT SUMMARY-FILE ASSIGN TO "MAINDRV.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CONTROL-FILE.
+       01  CONTROL-RECORD.
+      *    Fixed 19-byte layout shared by both row types:
+      *    col  1    CTL-TYPE      "C" (calculator) or "F" (fibonacci)
+      *    col  2- 8 CTL-NUM1      operand 1, "C" rows only
+      *    col  9    CTL-OPERATION operator code, "C" rows only
+      *    col 10-16 CTL-NUM2      operand 2, "C" rows only
+      *    col 17-19 CTL-N         term count, "F" rows only
+      *    "C" rows carry unused trailing filler in CTL-N; "F" rows
+      *    carry unused leading filler in CTL-NUM1/CTL-OPERATION/
+      *    CTL-NUM2. A short or blank-padded record (missing filler)
+      *    lands in CTL-N as non-numeric and is caught by the
+      *    CTL-N IS NUMERIC check in PROCESS-CONTROL-RECORD.
+           05 CTL-TYPE PIC X(1).
+           COPY TRANOPER
+               REPLACING ==TRAN-NUM1== BY ==CTL-NUM1==
+                   ==TRAN-OPERATION== BY ==CTL-OPERATION==
+                   ==TRAN-NUM2== BY ==CTL-NUM2==.
+           05 CTL-N PIC 9(3).
+
+       FD  CALC-IN-FILE.
+       01  CALC-IN-RECORD.
+           COPY TRANOPER
+               REPLACING ==TRAN-NUM1== BY ==CI-NUM1==
+                   ==TRAN-OPERATION== BY ==CI-OPERATION==
+                   ==TRAN-NUM2== BY ==CI-NUM2==.
+
+       FD  CALC-OUT-FILE.
+       01  CALC-OUT-RECORD PIC X(80).
+
+       FD  CALC-REJECT-FILE.
+       01  CALC-REJECT-RECORD PIC X(100).
+
+       FD  FIBO-PARM-FILE.
+       01  FIBO-PARM-RECORD PIC 9(3).
+
+       FD  FIBO-CKPT-FILE.
+       01  FIBO-CKPT-RECORD PIC X(80).
+
+       FD  FIBO-REPORT-FILE.
+       01  FIBO-REPORT-RECORD PIC X(80).
+
+       FD  FIBO-ARCHIVE-FILE.
+       01  FIBO-ARCHIVE-RECORD PIC X(80).
+
+       FD  SUMMARY-FILE.
+       01  SUMMARY-RECORD PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 WS-CTL-EOF PIC X(1) VALUE "N".
+           88 END-OF-CONTROL-FILE VALUE "Y".
+
+       01 WS-CALC-OUT-EOF PIC X(1) VALUE "N".
+           88 END-OF-CALC-OUT VALUE "Y".
+
+       01 WS-CALC-COUNT PIC 9(5) VALUE 0.
+       01 WS-REJECT-COUNT PIC 9(5) VALUE 0.
+       01 WS-REJECT-STATUS PIC X(2).
+       01 WS-CTL-REJECT-COUNT PIC 9(5) VALUE 0.
+
+       01 WS-FIBO-RUN-COUNT PIC 9(3) VALUE 0.
+       01 WS-FIBO-RPT-STATUS PIC X(2).
+       01 WS-FIBO-ARCH-STATUS PIC X(2).
+       01 WS-FIBO-LAST-LINE PIC X(80).
+
+       01 WS-EDIT-N PIC ZZ9.
+       01 WS-EDIT-COUNT PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCESS.
+           PERFORM OPEN-SUMMARY-REPORT.
+           PERFORM BUILD-CALC-BATCH-FILE.
+           PERFORM RUN-CALCULATOR-BATCH.
+           PERFORM CLOSE-SUMMARY-REPORT.
+           GOBACK.
+
+       OPEN-SUMMARY-REPORT.
+           OPEN OUTPUT SUMMARY-FILE.
+           MOVE SPACES TO SUMMARY-RECORD.
+           STRING "END-OF-DAY SUMMARY REPORT" DELIMITED BY SIZE
+               INTO SUMMARY-RECORD.
+           WRITE SUMMARY-RECORD.
+           MOVE SPACES TO SUMMARY-RECORD.
+           WRITE SUMMARY-RECORD.
+
+       BUILD-CALC-BATCH-FILE.
+           OPEN INPUT CONTROL-FILE.
+           OPEN OUTPUT CALC-IN-FILE.
+           PERFORM READ-CONTROL-RECORD.
+           PERFORM PROCESS-CONTROL-RECORD
+               UNTIL END-OF-CONTROL-FILE.
+           CLOSE CALC-IN-FILE.
+           CLOSE CONTROL-FILE.
+
+       READ-CONTROL-RECORD.
+           READ CONTROL-FILE
+               AT END
+                   SET END-OF-CONTROL-FILE TO TRUE
+           END-READ.
+
+       PROCESS-CONTROL-RECORD.
+           EVALUATE CTL-TYPE
+               WHEN "C"
+                   PERFORM WRITE-CALC-TRANSACTION
+               WHEN "F"
+                   IF CTL-N IS NUMERIC
+                       PERFORM RUN-FIBONACCI-TERM
+                   ELSE
+                       PERFORM WRITE-CONTROL-REJECT
+                   END-IF
+               WHEN OTHER
+                   PERFORM WRITE-CONTROL-REJECT
+           END-EVALUATE.
+           PERFORM READ-CONTROL-RECORD.
+
+       WRITE-CONTROL-REJECT.
+           ADD 1 TO WS-CTL-REJECT-COUNT.
+           MOVE SPACES TO SUMMARY-RECORD.
+           STRING "REJECTED CONTROL RECORD: " DELIMITED BY SIZE
+                  CONTROL-RECORD DELIMITED BY SIZE
+               INTO SUMMARY-RECORD.
+           WRITE SUMMARY-RECORD.
+
+       WRITE-CALC-TRANSACTION.
+           MOVE CTL-NUM1 TO CI-NUM1.
+           MOVE CTL-OPERATION TO CI-OPERATION.
+           MOVE CTL-NUM2 TO CI-NUM2.
+           WRITE CALC-IN-RECORD.
+
+       RUN-FIBONACCI-TERM.
+           MOVE CTL-N TO FIBO-PARM-RECORD.
+           OPEN OUTPUT FIBO-PARM-FILE.
+           WRITE FIBO-PARM-RECORD.
+           CLOSE FIBO-PARM-FILE.
+
+           PERFORM CLEAR-FIBO-CHECKPOINT.
+
+           CALL "FIBONACCI".
+           CANCEL "FIBONACCI".
+           ADD 1 TO WS-FIBO-RUN-COUNT.
+
+           PERFORM FIND-FIBO-CONTROL-TOTAL.
+           PERFORM ARCHIVE-FIBO-REPORT.
+           PERFORM WRITE-FIBO-SUMMARY-LINE.
+
+       CLEAR-FIBO-CHECKPOINT.
+           OPEN OUTPUT FIBO-CKPT-FILE.
+           CLOSE FIBO-CKPT-FILE.
+
+       ARCHIVE-FIBO-REPORT.
+           OPEN INPUT FIBO-REPORT-FILE.
+           IF WS-FIBO-RPT-STATUS = "00"
+               IF WS-FIBO-RUN-COUNT = 1
+                   OPEN OUTPUT FIBO-ARCHIVE-FILE
+               ELSE
+                   OPEN EXTEND FIBO-ARCHIVE-FILE
+                   IF WS-FIBO-ARCH-STATUS NOT = "00"
+                       OPEN OUTPUT FIBO-ARCHIVE-FILE
+                   END-IF
+               END-IF
+               MOVE CTL-N TO WS-EDIT-N
+               MOVE SPACES TO FIBO-ARCHIVE-RECORD
+               STRING "===== FIBONACCI RUN N=" DELIMITED BY SIZE
+                      WS-EDIT-N DELIMITED BY SIZE
+                      " =====" DELIMITED BY SIZE
+                   INTO FIBO-ARCHIVE-RECORD
+               WRITE FIBO-ARCHIVE-RECORD
+               PERFORM UNTIL WS-FIBO-RPT-STATUS NOT = "00"
+                   READ FIBO-REPORT-FILE
+                       AT END
+                           MOVE "10" TO WS-FIBO-RPT-STATUS
+                       NOT AT END
+                           WRITE FIBO-ARCHIVE-RECORD
+                               FROM FIBO-REPORT-RECORD
+                   END-READ
+               END-PERFORM
+               CLOSE FIBO-REPORT-FILE
+               CLOSE FIBO-ARCHIVE-FILE
+           END-IF.
+
+       FIND-FIBO-CONTROL-TOTAL.
+           MOVE SPACES TO WS-FIBO-LAST-LINE.
+           OPEN INPUT FIBO-REPORT-FILE.
+           IF WS-FIBO-RPT-STATUS = "00"
+               PERFORM UNTIL WS-FIBO-RPT-STATUS NOT = "00"
+                   READ FIBO-REPORT-FILE
+                       AT END
+                           MOVE "10" TO WS-FIBO-RPT-STATUS
+                       NOT AT END
+                           IF FIBO-REPORT-RECORD NOT = SPACES
+                               MOVE FIBO-REPORT-RECORD
+                                   TO WS-FIBO-LAST-LINE
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE FIBO-REPORT-FILE
+           END-IF.
+
+       WRITE-FIBO-SUMMARY-LINE.
+           MOVE CTL-N TO WS-EDIT-N.
+           MOVE SPACES TO SUMMARY-RECORD.
+           STRING "FIBONACCI N=" DELIMITED BY SIZE
+                  WS-EDIT-N DELIMITED BY SIZE
+                  "  " DELIMITED BY SIZE
+                  WS-FIBO-LAST-LINE DELIMITED BY SIZE
+               INTO SUMMARY-RECORD.
+           WRITE SUMMARY-RECORD.
+
+       RUN-CALCULATOR-BATCH.
+           CALL "CALCULATOR".
+           CANCEL "CALCULATOR".
+           PERFORM COUNT-CALC-RESULTS.
+           PERFORM COUNT-CALC-REJECTS.
+           MOVE SPACES TO SUMMARY-RECORD.
+           WRITE SUMMARY-RECORD.
+           MOVE WS-CALC-COUNT TO WS-EDIT-COUNT.
+           MOVE SPACES TO SUMMARY-RECORD.
+           STRING "CALCULATOR TRANSACTIONS PROCESSED: "
+                  DELIMITED BY SIZE
+                  WS-EDIT-COUNT DELIMITED BY SIZE
+               INTO SUMMARY-RECORD.
+           WRITE SUMMARY-RECORD.
+           MOVE WS-REJECT-COUNT TO WS-EDIT-COUNT.
+           MOVE SPACES TO SUMMARY-RECORD.
+           STRING "CALCULATOR TRANSACTIONS REJECTED:  "
+                  DELIMITED BY SIZE
+                  WS-EDIT-COUNT DELIMITED BY SIZE
+               INTO SUMMARY-RECORD.
+           WRITE SUMMARY-RECORD.
+           MOVE WS-FIBO-RUN-COUNT TO WS-EDIT-COUNT.
+           MOVE SPACES TO SUMMARY-RECORD.
+           STRING "FIBONACCI RUNS EXECUTED:           "
+                  DELIMITED BY SIZE
+                  WS-EDIT-COUNT DELIMITED BY SIZE
+               INTO SUMMARY-RECORD.
+           WRITE SUMMARY-RECORD.
+           MOVE WS-CTL-REJECT-COUNT TO WS-EDIT-COUNT.
+           MOVE SPACES TO SUMMARY-RECORD.
+           STRING "CONTROL RECORDS REJECTED:          "
+                  DELIMITED BY SIZE
+                  WS-EDIT-COUNT DELIMITED BY SIZE
+               INTO SUMMARY-RECORD.
+           WRITE SUMMARY-RECORD.
+
+       COUNT-CALC-RESULTS.
+           MOVE 0 TO WS-CALC-COUNT.
+           MOVE "N" TO WS-CALC-OUT-EOF.
+           OPEN INPUT CALC-OUT-FILE.
+           PERFORM UNTIL END-OF-CALC-OUT
+               READ CALC-OUT-FILE
+                   AT END
+                       SET END-OF-CALC-OUT TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-CALC-COUNT
+               END-READ
+           END-PERFORM.
+           CLOSE CALC-OUT-FILE.
+
+       COUNT-CALC-REJECTS.
+           MOVE 0 TO WS-REJECT-COUNT.
+           OPEN INPUT CALC-REJECT-FILE.
+           IF WS-REJECT-STATUS = "00"
+               PERFORM UNTIL WS-REJECT-STATUS NOT = "00"
+                   READ CALC-REJECT-FILE
+                       AT END
+                           MOVE "10" TO WS-REJECT-STATUS
+                       NOT AT END
+                           ADD 1 TO WS-REJECT-COUNT
+                   END-READ
+               END-PERFORM
+               CLOSE CALC-REJECT-FILE
+           END-IF.
+
+       CLOSE-SUMMARY-REPORT.
+           CLOSE SUMMARY-FILE.
